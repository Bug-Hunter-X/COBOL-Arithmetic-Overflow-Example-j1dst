@@ -0,0 +1,168 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARITHRPT.
+*> Formatted, paginated total report. Reads the RESULT-FILE produced
+*> by ARITHB01 and replaces the raw DISPLAY "Result: " WS-RESULT dump
+*> with a print-image report: page headers with a date/run-id stamp,
+*> edited-picture amounts, page breaks every 60 lines and a
+*> grand-total line at the end.
+AUTHOR. ARITHMETIC-TEAM.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RESULT-FILE ASSIGN TO RESIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RES-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO RPTOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RESULT-FILE.
+COPY RESREC.
+
+FD  REPORT-FILE
+    RECORDING MODE IS F.
+01  REPORT-LINE                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-RES-STATUS               PIC XX VALUE SPACES.
+    88  WS-RES-OK               VALUE "00".
+    88  WS-RES-EOF              VALUE "10".
+
+01  WS-RPT-STATUS               PIC XX VALUE SPACES.
+
+01  WS-EOF-SWITCH               PIC X VALUE "N".
+    88  WS-END-OF-FILE          VALUE "Y".
+
+01  WS-RUN-ID                   PIC X(8) VALUE "ARITHRPT".
+01  WS-RUN-DATE                 PIC 9(8) VALUE ZERO.
+01  WS-RUN-DATE-EDITED          PIC 9999/99/99.
+
+01  WS-PAGE-CONTROL.
+    05  WS-PAGE-NUMBER           PIC 9(5) VALUE ZERO.
+    05  WS-LINES-PER-PAGE        PIC 9(3) VALUE 60.
+    05  WS-LINE-COUNT            PIC 9(3) VALUE 99.
+
+01  WS-GRAND-TOTAL               PIC 9(9) VALUE ZERO.
+01  WS-GRAND-TOTAL-EDITED        PIC ZZZ,ZZZ,ZZ9.
+01  WS-TOTAL-OVERFLOW-SW         PIC X VALUE "N".
+    88  WS-TOTAL-OVERFLOW        VALUE "Y".
+
+01  WS-HEADER-LINE-1.
+    05  FILLER                   PIC X(10) VALUE "RUN-ID: ".
+    05  H1-RUN-ID                PIC X(8).
+    05  FILLER                   PIC X(10) VALUE SPACES.
+    05  FILLER                   PIC X(6) VALUE "DATE: ".
+    05  H1-RUN-DATE              PIC 9999/99/99.
+    05  FILLER                   PIC X(10) VALUE SPACES.
+    05  FILLER                   PIC X(6) VALUE "PAGE: ".
+    05  H1-PAGE-NUMBER           PIC ZZZZ9.
+
+01  WS-HEADER-LINE-2             PIC X(80) VALUE
+    "ARITHMETIC RESULT REPORT".
+
+01  WS-COLUMN-HEADER             PIC X(80) VALUE
+    "ACCOUNT-ID  DATE        NUMBER   NUMBER-X       RESULT".
+
+01  WS-DETAIL-LINE.
+    05  D-ACCOUNT-ID             PIC X(10).
+    05  FILLER                   PIC X(2) VALUE SPACES.
+    05  D-DATE                   PIC X(8).
+    05  FILLER                   PIC X(2) VALUE SPACES.
+    05  D-NUMBER                 PIC ZZZZ9.
+    05  FILLER                   PIC X(3) VALUE SPACES.
+    05  D-NUMBER-X               PIC ZZZZ9.
+    05  FILLER                   PIC X(3) VALUE SPACES.
+    05  D-RESULT                 PIC ZZZ,ZZ9.
+
+01  WS-GRAND-TOTAL-LINE.
+    05  FILLER                   PIC X(40) VALUE "GRAND TOTAL:".
+    05  G-GRAND-TOTAL            PIC ZZZ,ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RESULTS UNTIL WS-END-OF-FILE
+    PERFORM 3000-FINALIZE
+    STOP RUN.
+
+1000-INITIALIZE.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    MOVE WS-RUN-DATE TO WS-RUN-DATE-EDITED
+    OPEN INPUT RESULT-FILE
+    IF NOT WS-RES-OK
+        DISPLAY "ARITHRPT: UNABLE TO OPEN RESULT FILE, STATUS=" WS-RES-STATUS
+        MOVE "Y" TO WS-EOF-SWITCH
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+        PERFORM 2100-READ-RESULT
+    END-IF.
+
+2000-PROCESS-RESULTS.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM 2200-WRITE-PAGE-HEADERS
+    END-IF
+    PERFORM 2300-WRITE-DETAIL-LINE
+    PERFORM 2100-READ-RESULT.
+
+2100-READ-RESULT.
+    READ RESULT-FILE
+        AT END
+            MOVE "Y" TO WS-EOF-SWITCH
+        NOT AT END
+            ADD RES-RESULT TO WS-GRAND-TOTAL
+                ON SIZE ERROR
+                    SET WS-TOTAL-OVERFLOW TO TRUE
+                    DISPLAY "ARITHRPT: *** GRAND TOTAL OVERFLOWED PIC 9(9) ***"
+            END-ADD
+    END-READ.
+
+2200-WRITE-PAGE-HEADERS.
+    ADD 1 TO WS-PAGE-NUMBER
+    MOVE WS-RUN-ID TO H1-RUN-ID
+    MOVE WS-RUN-DATE-EDITED TO H1-RUN-DATE
+    MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER
+    IF WS-PAGE-NUMBER > 1
+        MOVE SPACES TO REPORT-LINE
+        WRITE REPORT-LINE
+        BEFORE ADVANCING PAGE
+    END-IF
+    MOVE WS-HEADER-LINE-1 TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE WS-HEADER-LINE-2 TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE WS-COLUMN-HEADER TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE ZERO TO WS-LINE-COUNT.
+
+2300-WRITE-DETAIL-LINE.
+    MOVE RES-ACCOUNT-ID TO D-ACCOUNT-ID
+    MOVE RES-DATE TO D-DATE
+    MOVE RES-NUMBER TO D-NUMBER
+    MOVE RES-NUMBER-X TO D-NUMBER-X
+    MOVE RES-RESULT TO D-RESULT
+    MOVE WS-DETAIL-LINE TO REPORT-LINE
+    WRITE REPORT-LINE
+    ADD 1 TO WS-LINE-COUNT.
+
+3000-FINALIZE.
+    MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDITED
+    MOVE WS-GRAND-TOTAL TO G-GRAND-TOTAL
+    MOVE SPACES TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE
+    WRITE REPORT-LINE
+    IF WS-RES-OK OR WS-RES-EOF
+        CLOSE RESULT-FILE
+        CLOSE REPORT-FILE
+    END-IF
+    DISPLAY "ARITHRPT: REPORT COMPLETE, GRAND TOTAL = " WS-GRAND-TOTAL-EDITED
+    IF WS-TOTAL-OVERFLOW
+        MOVE 16 TO RETURN-CODE
+    END-IF.
