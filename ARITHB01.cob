@@ -0,0 +1,418 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARITHB01.
+*> Nightly batch compute: reads NUMBER/NUMBER-X pairs from the
+*> transaction file, computes WS-RESULT = WS-NUMBER + WS-NUMBER-X for
+*> every record with the PIC 9(6) overflow fix from bugSolution.cob,
+*> and writes one result record per input record. Successor to the
+*> single-pair demo in bugSolution.cob.
+AUTHOR. ARITHMETIC-TEAM.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO TXNIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TXN-STATUS.
+
+    SELECT RESULT-FILE ASSIGN TO RESOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RES-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO EXCOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXC-STATUS.
+
+    SELECT CONTROL-FILE ASSIGN TO CTLIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-STATUS.
+
+    SELECT RECON-FILE ASSIGN TO RECONRPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RCN-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKP-STATUS.
+
+    SELECT MASTER-FILE ASSIGN TO MASTER
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MST-KEY
+        FILE STATUS IS WS-MST-STATUS.
+
+    SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRCT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLX-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+COPY TXNREC.
+
+FD  RESULT-FILE.
+COPY RESREC.
+
+FD  EXCEPTION-FILE.
+COPY EXCREC.
+
+FD  CONTROL-FILE.
+COPY CTLREC.
+
+FD  CHECKPOINT-FILE.
+COPY CKPTREC.
+
+FD  MASTER-FILE.
+COPY MSTREC.
+
+FD  GL-EXTRACT-FILE.
+COPY GLXREC.
+
+FD  RECON-FILE
+    RECORDING MODE IS F.
+01  RECON-LINE                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-TXN-STATUS               PIC XX VALUE SPACES.
+    88  WS-TXN-OK               VALUE "00".
+    88  WS-TXN-EOF              VALUE "10".
+
+01  WS-RES-STATUS               PIC XX VALUE SPACES.
+01  WS-EXC-STATUS               PIC XX VALUE SPACES.
+01  WS-CTL-STATUS               PIC XX VALUE SPACES.
+    88  WS-CTL-OK               VALUE "00".
+01  WS-RCN-STATUS               PIC XX VALUE SPACES.
+01  WS-CKP-STATUS               PIC XX VALUE SPACES.
+    88  WS-CKP-OK               VALUE "00".
+    88  WS-CKP-EOF              VALUE "10".
+
+01  WS-MST-STATUS               PIC XX VALUE SPACES.
+    88  WS-MST-OK               VALUE "00".
+    88  WS-MST-NOT-FOUND        VALUE "23".
+    88  WS-MST-FILE-NOT-FOUND   VALUE "35".
+
+01  WS-GLX-STATUS               PIC XX VALUE SPACES.
+
+01  WS-EOF-SWITCH               PIC X VALUE "N".
+    88  WS-END-OF-FILE          VALUE "Y".
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-EXCEPTION-COUNT          PIC 9(9) VALUE ZERO.
+
+01  WS-RECONCILIATION-AREA.
+    05  WS-GRAND-TOTAL           PIC 9(9) VALUE ZERO.
+    05  WS-EXPECTED-TOTAL        PIC 9(9) VALUE ZERO.
+    05  WS-DIFFERENCE            PIC S9(9) VALUE ZERO.
+    05  WS-DIFFERENCE-EDITED     PIC -(8)9.
+    05  WS-OUT-OF-BALANCE-SW     PIC X VALUE "N".
+        88  WS-OUT-OF-BALANCE    VALUE "Y".
+    05  WS-TOTALS-OVERFLOW-SW    PIC X VALUE "N".
+        88  WS-TOTALS-OVERFLOW   VALUE "Y".
+
+01  WS-AREA.
+    05  WS-NUMBER                PIC 9(5).
+    05  WS-NUMBER-X              PIC 9(5).
+    05  WS-RESULT                PIC 9(6).
+    05  WS-TRUE-SUM              PIC 9(8).
+    05  WS-EXCEPTION-SW          PIC X VALUE "N".
+        88  WS-EXCEPTION-RAISED  VALUE "Y".
+
+01  WS-KEY-AREA.
+    05  WS-ACCOUNT-ID            PIC X(10).
+    05  WS-DATE                  PIC X(8).
+
+01  WS-RESTART-AREA.
+    05  WS-RESTART-PARM          PIC X(8) VALUE SPACES.
+        88  WS-RESTART-REQUESTED VALUE "RESTART".
+    05  WS-RESTART-SKIP-COUNT    PIC 9(9) VALUE ZERO.
+    05  WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 1000.
+    05  WS-LAST-CKPT-FOUND-SW    PIC X VALUE "N".
+        88  WS-LAST-CKPT-FOUND   VALUE "Y".
+
+01  WS-LAST-CHECKPOINT.
+    05  WS-LAST-CKPT-KEY.
+        10  WS-LAST-CKPT-ACCOUNT-ID  PIC X(10).
+        10  WS-LAST-CKPT-DATE        PIC X(8).
+    05  WS-LAST-CKPT-RECORD-COUNT    PIC 9(9).
+    05  WS-LAST-CKPT-ACCUM-RESULT    PIC 9(9).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+    PERFORM 3000-FINALIZE
+    STOP RUN.
+
+1000-INITIALIZE.
+    ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+    IF WS-RESTART-REQUESTED
+        PERFORM 1100-LOAD-CHECKPOINT
+    END-IF
+
+    OPEN INPUT TRANSACTION-FILE
+    IF NOT WS-TXN-OK
+        DISPLAY "ARITHB01: UNABLE TO OPEN TRANSACTION FILE, STATUS=" WS-TXN-STATUS
+        MOVE "Y" TO WS-EOF-SWITCH
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        IF WS-RESTART-REQUESTED
+            OPEN EXTEND RESULT-FILE
+            OPEN EXTEND EXCEPTION-FILE
+            OPEN EXTEND CHECKPOINT-FILE
+            OPEN EXTEND GL-EXTRACT-FILE
+            DISPLAY "ARITHB01: RESTARTED, SKIPPING " WS-RESTART-SKIP-COUNT " ALREADY-PROCESSED RECORDS"
+        ELSE
+            OPEN OUTPUT RESULT-FILE
+            OPEN OUTPUT EXCEPTION-FILE
+            OPEN OUTPUT CHECKPOINT-FILE
+            OPEN OUTPUT GL-EXTRACT-FILE
+        END-IF
+        PERFORM 1150-OPEN-MASTER-FILE
+        PERFORM 2100-READ-TRANSACTION
+    END-IF.
+
+1150-OPEN-MASTER-FILE.
+    OPEN I-O MASTER-FILE
+    IF WS-MST-FILE-NOT-FOUND
+        OPEN OUTPUT MASTER-FILE
+        CLOSE MASTER-FILE
+        OPEN I-O MASTER-FILE
+    END-IF
+    IF NOT WS-MST-OK
+        DISPLAY "ARITHB01: UNABLE TO OPEN MASTER FILE, STATUS=" WS-MST-STATUS
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+
+1100-LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKP-OK
+        PERFORM UNTIL WS-CKP-EOF
+            READ CHECKPOINT-FILE
+                AT END
+                    SET WS-CKP-EOF TO TRUE
+                NOT AT END
+                    SET WS-LAST-CKPT-FOUND TO TRUE
+                    MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        IF WS-LAST-CKPT-FOUND
+            MOVE WS-LAST-CKPT-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+            MOVE WS-LAST-CKPT-ACCUM-RESULT TO WS-GRAND-TOTAL
+        END-IF
+    ELSE
+        DISPLAY "ARITHB01: NO CHECKPOINT FILE FOUND, RESTARTING FROM RECORD 1"
+    END-IF.
+
+2000-PROCESS-TRANSACTIONS.
+    IF WS-RECORD-COUNT > WS-RESTART-SKIP-COUNT
+        PERFORM 2200-COMPUTE-RESULT
+        PERFORM 2300-WRITE-RESULT
+        PERFORM 2350-CHECKPOINT-IF-DUE
+    END-IF
+    PERFORM 2100-READ-TRANSACTION.
+
+2100-READ-TRANSACTION.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO WS-EOF-SWITCH
+        NOT AT END
+            ADD 1 TO WS-RECORD-COUNT
+            MOVE TXN-ACCOUNT-ID TO WS-ACCOUNT-ID
+            MOVE TXN-DATE TO WS-DATE
+            MOVE TXN-NUMBER TO WS-NUMBER
+            MOVE TXN-NUMBER-X TO WS-NUMBER-X
+    END-READ.
+
+2200-COMPUTE-RESULT.
+    IF NOT WS-END-OF-FILE
+        MOVE "N" TO WS-EXCEPTION-SW
+        COMPUTE WS-TRUE-SUM = TXN-NUMBER + TXN-NUMBER-X
+        IF TXN-NUMBER > 99999 OR TXN-NUMBER-X > 99999
+            PERFORM 2250-WRITE-EXCEPTION
+        ELSE
+            COMPUTE WS-RESULT = WS-NUMBER + WS-NUMBER-X
+                ON SIZE ERROR
+                    PERFORM 2250-WRITE-EXCEPTION
+            END-COMPUTE
+        END-IF
+    END-IF.
+
+2250-WRITE-EXCEPTION.
+    SET WS-EXCEPTION-RAISED TO TRUE
+    ADD 1 TO WS-EXCEPTION-COUNT
+    MOVE WS-ACCOUNT-ID TO EXC-ACCOUNT-ID
+    MOVE WS-DATE TO EXC-DATE
+    MOVE TXN-NUMBER TO EXC-NUMBER
+    MOVE TXN-NUMBER-X TO EXC-NUMBER-X
+    MOVE WS-TRUE-SUM TO EXC-TRUE-SUM
+    COMPUTE EXC-TRUNCATED-RESULT = FUNCTION MOD(WS-TRUE-SUM, 100000)
+    COMPUTE EXC-MISMATCH-AMOUNT = WS-TRUE-SUM - EXC-TRUNCATED-RESULT
+    WRITE EXCEPTION-RECORD.
+
+2300-WRITE-RESULT.
+    IF NOT WS-END-OF-FILE AND NOT WS-EXCEPTION-RAISED
+        MOVE WS-ACCOUNT-ID TO RES-ACCOUNT-ID
+        MOVE WS-DATE TO RES-DATE
+        MOVE WS-NUMBER TO RES-NUMBER
+        MOVE WS-NUMBER-X TO RES-NUMBER-X
+        MOVE WS-RESULT TO RES-RESULT
+        WRITE RESULT-RECORD
+        ADD WS-RESULT TO WS-GRAND-TOTAL
+            ON SIZE ERROR
+                SET WS-TOTALS-OVERFLOW TO TRUE
+                DISPLAY "ARITHB01: *** GRAND TOTAL OVERFLOWED PIC 9(9) ***"
+        END-ADD
+        PERFORM 2400-UPDATE-MASTER
+        PERFORM 2500-WRITE-GL-EXTRACT
+    END-IF.
+
+2500-WRITE-GL-EXTRACT.
+    INITIALIZE GL-EXTRACT-RECORD
+    MOVE WS-ACCOUNT-ID TO GLX-ACCOUNT-ID
+    MOVE WS-DATE TO GLX-DATE
+    MOVE WS-RESULT TO GLX-AMOUNT
+    MOVE "C" TO GLX-DEBIT-CREDIT-CODE
+    WRITE GL-EXTRACT-RECORD.
+
+2400-UPDATE-MASTER.
+    MOVE WS-ACCOUNT-ID TO MST-ACCOUNT-ID
+    READ MASTER-FILE
+        INVALID KEY
+            PERFORM 2410-CREATE-MASTER
+        NOT INVALID KEY
+            PERFORM 2420-UPDATE-EXISTING-MASTER
+    END-READ.
+
+2410-CREATE-MASTER.
+    MOVE WS-RESULT TO MST-RUNNING-TOTAL
+    MOVE WS-RESULT TO MST-MTD-TOTAL
+    MOVE WS-RESULT TO MST-YTD-TOTAL
+    MOVE WS-DATE TO MST-LAST-UPDATE-DATE
+    WRITE MASTER-RECORD
+        INVALID KEY
+            DISPLAY "ARITHB01: ERROR WRITING MASTER RECORD FOR " MST-KEY
+                " STATUS=" WS-MST-STATUS
+    END-WRITE.
+
+2420-UPDATE-EXISTING-MASTER.
+    IF WS-DATE > MST-LAST-UPDATE-DATE
+        ADD WS-RESULT TO MST-RUNNING-TOTAL
+            ON SIZE ERROR
+                SET WS-TOTALS-OVERFLOW TO TRUE
+                DISPLAY "ARITHB01: *** MASTER RUNNING TOTAL OVERFLOWED FOR "
+                    MST-ACCOUNT-ID
+        END-ADD
+        ADD WS-RESULT TO MST-MTD-TOTAL
+            ON SIZE ERROR
+                SET WS-TOTALS-OVERFLOW TO TRUE
+                DISPLAY "ARITHB01: *** MASTER MTD TOTAL OVERFLOWED FOR "
+                    MST-ACCOUNT-ID
+        END-ADD
+        ADD WS-RESULT TO MST-YTD-TOTAL
+            ON SIZE ERROR
+                SET WS-TOTALS-OVERFLOW TO TRUE
+                DISPLAY "ARITHB01: *** MASTER YTD TOTAL OVERFLOWED FOR "
+                    MST-ACCOUNT-ID
+        END-ADD
+        MOVE WS-DATE TO MST-LAST-UPDATE-DATE
+        REWRITE MASTER-RECORD
+            INVALID KEY
+                DISPLAY "ARITHB01: ERROR REWRITING MASTER RECORD FOR " MST-KEY
+                    " STATUS=" WS-MST-STATUS
+        END-REWRITE
+    ELSE
+        DISPLAY "ARITHB01: SKIPPING MASTER UPDATE FOR " MST-ACCOUNT-ID
+            " -- " WS-DATE " ALREADY APPLIED, LIKELY A RESTART REPLAY"
+    END-IF.
+
+2350-CHECKPOINT-IF-DUE.
+    IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+        MOVE WS-ACCOUNT-ID TO CKPT-ACCOUNT-ID
+        MOVE WS-DATE TO CKPT-DATE
+        MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+        MOVE WS-GRAND-TOTAL TO CKPT-ACCUM-RESULT
+        WRITE CHECKPOINT-RECORD
+    END-IF.
+
+3000-FINALIZE.
+    IF WS-TXN-OK OR WS-TXN-EOF
+        CLOSE TRANSACTION-FILE
+        CLOSE RESULT-FILE
+        CLOSE EXCEPTION-FILE
+        CLOSE CHECKPOINT-FILE
+        CLOSE MASTER-FILE
+        CLOSE GL-EXTRACT-FILE
+    END-IF
+    DISPLAY "ARITHB01: RECORDS PROCESSED = " WS-RECORD-COUNT
+    DISPLAY "ARITHB01: OVERFLOW EXCEPTIONS = " WS-EXCEPTION-COUNT
+    PERFORM 4000-RECONCILE.
+
+4000-RECONCILE.
+    OPEN INPUT CONTROL-FILE
+    IF WS-CTL-OK
+        READ CONTROL-FILE
+            AT END
+                MOVE ZERO TO WS-EXPECTED-TOTAL
+            NOT AT END
+                MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+        END-READ
+        CLOSE CONTROL-FILE
+    ELSE
+        DISPLAY "ARITHB01: NO CONTROL TOTAL FILE, STATUS=" WS-CTL-STATUS
+        MOVE ZERO TO WS-EXPECTED-TOTAL
+    END-IF
+
+    COMPUTE WS-DIFFERENCE = WS-GRAND-TOTAL - WS-EXPECTED-TOTAL
+    IF WS-DIFFERENCE NOT = ZERO
+        SET WS-OUT-OF-BALANCE TO TRUE
+        IF RETURN-CODE = ZERO
+            MOVE 4 TO RETURN-CODE
+        END-IF
+    END-IF
+
+    IF WS-TOTALS-OVERFLOW
+        MOVE 16 TO RETURN-CODE
+    END-IF
+
+    PERFORM 4100-WRITE-RECON-REPORT.
+
+4100-WRITE-RECON-REPORT.
+    OPEN OUTPUT RECON-FILE
+
+    MOVE SPACES TO RECON-LINE
+    STRING "ARITHB01 RECONCILIATION REPORT" DELIMITED BY SIZE
+        INTO RECON-LINE
+    WRITE RECON-LINE
+
+    MOVE SPACES TO RECON-LINE
+    STRING "COMPUTED TOTAL : " DELIMITED BY SIZE
+        WS-GRAND-TOTAL DELIMITED BY SIZE
+        INTO RECON-LINE
+    WRITE RECON-LINE
+
+    MOVE SPACES TO RECON-LINE
+    STRING "EXPECTED TOTAL : " DELIMITED BY SIZE
+        WS-EXPECTED-TOTAL DELIMITED BY SIZE
+        INTO RECON-LINE
+    WRITE RECON-LINE
+
+    MOVE WS-DIFFERENCE TO WS-DIFFERENCE-EDITED
+    MOVE SPACES TO RECON-LINE
+    STRING "DIFFERENCE     : " DELIMITED BY SIZE
+        WS-DIFFERENCE-EDITED DELIMITED BY SIZE
+        INTO RECON-LINE
+    WRITE RECON-LINE
+
+    MOVE SPACES TO RECON-LINE
+    IF WS-OUT-OF-BALANCE
+        STRING "STATUS         : OUT OF BALANCE - BATCH BREAK" DELIMITED BY SIZE
+            INTO RECON-LINE
+        DISPLAY "ARITHB01: *** CONTROL TOTAL BREAK *** DIFFERENCE=" WS-DIFFERENCE
+    ELSE
+        STRING "STATUS         : IN BALANCE" DELIMITED BY SIZE
+            INTO RECON-LINE
+    END-IF
+    WRITE RECON-LINE
+
+    CLOSE RECON-FILE.
