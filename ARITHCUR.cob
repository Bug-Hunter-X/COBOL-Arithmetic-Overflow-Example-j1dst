@@ -0,0 +1,135 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARITHCUR.
+*> Signed, decimal currency variant of the ARITHB01 compute. Applies
+*> the same overflow-safe COMPUTE ... ON SIZE ERROR pattern used for
+*> the unsigned PIC 9(5)/9(6) WS-NUMBER fields to PIC S9(7)V99 ROUNDED
+*> money amounts, so it can run real currency totals instead of just
+*> positive whole numbers.
+AUTHOR. ARITHMETIC-TEAM.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUR-TRANSACTION-FILE ASSIGN TO CURTXNIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TXN-STATUS.
+
+    SELECT CUR-RESULT-FILE ASSIGN TO CURRESOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RES-STATUS.
+
+    SELECT CUR-EXCEPTION-FILE ASSIGN TO CUREXCOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CUR-TRANSACTION-FILE.
+COPY CURTXN.
+
+FD  CUR-RESULT-FILE.
+COPY CURRES.
+
+FD  CUR-EXCEPTION-FILE.
+COPY CUREXC.
+
+WORKING-STORAGE SECTION.
+01  WS-TXN-STATUS               PIC XX VALUE SPACES.
+    88  WS-TXN-OK               VALUE "00".
+    88  WS-TXN-EOF              VALUE "10".
+
+01  WS-RES-STATUS               PIC XX VALUE SPACES.
+01  WS-EXC-STATUS               PIC XX VALUE SPACES.
+
+01  WS-EOF-SWITCH               PIC X VALUE "N".
+    88  WS-END-OF-FILE          VALUE "Y".
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-EXCEPTION-COUNT          PIC 9(9) VALUE ZERO.
+
+01  WS-CUR-AREA.
+    05  WS-AMOUNT                PIC S9(7)V99.
+    05  WS-AMOUNT-X              PIC S9(7)V99.
+    05  WS-RESULT                PIC S9(7)V99.
+    05  WS-TRUE-SUM              PIC S9(9)V99.
+    05  WS-OVERFLOW-SW           PIC X VALUE "N".
+        88  WS-OVERFLOW          VALUE "Y".
+
+01  WS-KEY-AREA.
+    05  WS-ACCOUNT-ID            PIC X(10).
+    05  WS-DATE                  PIC X(8).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE
+    PERFORM 3000-FINALIZE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT CUR-TRANSACTION-FILE
+    IF NOT WS-TXN-OK
+        DISPLAY "ARITHCUR: UNABLE TO OPEN TRANSACTION FILE, STATUS=" WS-TXN-STATUS
+        MOVE "Y" TO WS-EOF-SWITCH
+    ELSE
+        OPEN OUTPUT CUR-RESULT-FILE
+        OPEN OUTPUT CUR-EXCEPTION-FILE
+        PERFORM 2100-READ-TRANSACTION
+    END-IF.
+
+2000-PROCESS-TRANSACTIONS.
+    PERFORM 2200-COMPUTE-RESULT
+    PERFORM 2300-WRITE-RESULT
+    PERFORM 2100-READ-TRANSACTION.
+
+2100-READ-TRANSACTION.
+    READ CUR-TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO WS-EOF-SWITCH
+        NOT AT END
+            ADD 1 TO WS-RECORD-COUNT
+            MOVE TXN-ACCOUNT-ID OF CUR-TXN-RECORD TO WS-ACCOUNT-ID
+            MOVE TXN-DATE OF CUR-TXN-RECORD TO WS-DATE
+            MOVE CUR-AMOUNT TO WS-AMOUNT
+            MOVE CUR-AMOUNT-X TO WS-AMOUNT-X
+    END-READ.
+
+2200-COMPUTE-RESULT.
+    IF NOT WS-END-OF-FILE
+        MOVE "N" TO WS-OVERFLOW-SW
+        COMPUTE WS-TRUE-SUM = WS-AMOUNT + WS-AMOUNT-X
+        COMPUTE WS-RESULT ROUNDED = WS-AMOUNT + WS-AMOUNT-X
+            ON SIZE ERROR
+                SET WS-OVERFLOW TO TRUE
+                PERFORM 2250-WRITE-EXCEPTION
+        END-COMPUTE
+    END-IF.
+
+2250-WRITE-EXCEPTION.
+    ADD 1 TO WS-EXCEPTION-COUNT
+    MOVE WS-ACCOUNT-ID TO CUR-EXC-ACCOUNT-ID
+    MOVE WS-DATE TO CUR-EXC-DATE
+    MOVE WS-AMOUNT TO CUR-EXC-AMOUNT
+    MOVE WS-AMOUNT-X TO CUR-EXC-AMOUNT-X
+    MOVE WS-TRUE-SUM TO CUR-EXC-TRUE-SUM
+    WRITE CUR-EXCEPTION-RECORD.
+
+2300-WRITE-RESULT.
+    IF NOT WS-END-OF-FILE AND NOT WS-OVERFLOW
+        MOVE WS-ACCOUNT-ID TO CUR-RES-ACCOUNT-ID
+        MOVE WS-DATE TO CUR-RES-DATE
+        MOVE WS-AMOUNT TO CUR-RES-AMOUNT
+        MOVE WS-AMOUNT-X TO CUR-RES-AMOUNT-X
+        MOVE WS-RESULT TO CUR-RES-RESULT
+        WRITE CUR-RESULT-RECORD
+    END-IF.
+
+3000-FINALIZE.
+    IF WS-TXN-OK OR WS-TXN-EOF
+        CLOSE CUR-TRANSACTION-FILE
+        CLOSE CUR-RESULT-FILE
+        CLOSE CUR-EXCEPTION-FILE
+    END-IF
+    DISPLAY "ARITHCUR: RECORDS PROCESSED = " WS-RECORD-COUNT
+    DISPLAY "ARITHCUR: OVERFLOW EXCEPTIONS = " WS-EXCEPTION-COUNT.
