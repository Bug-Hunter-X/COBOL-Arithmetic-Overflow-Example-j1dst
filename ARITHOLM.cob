@@ -0,0 +1,164 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARITHOLM.
+*> Online CICS pseudo-conversational maintenance transaction (TRANSID
+*> ARTH). Lets an operator key in and review NUMBER/NUMBER-X for a
+*> record before the ARITHB01 nightly batch runs the COMPUTE, and
+*> rejects entries up front that would overflow the PIC 9(5)/9(6)
+*> field definitions those programs share.
+*>
+*> NOTE: this program uses EXEC CICS and must be run through the
+*> shop's CICS command-level translator/preprocessor before it is
+*> compiled; it is not a plain batch COBOL member.
+AUTHOR. ARITHMETIC-TEAM.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-EDIT-AREA.
+    05  WS-EDIT-SW                  PIC X VALUE "Y".
+        88  WS-EDIT-OK              VALUE "Y".
+        88  WS-EDIT-FAILED          VALUE "N".
+    05  WS-EDIT-MSG                 PIC X(60) VALUE SPACES.
+
+01  WS-AREA.
+    05  WS-NUMBER                   PIC 9(5).
+    05  WS-NUMBER-X                 PIC 9(5).
+    05  WS-RESULT-CHECK             PIC 9(6).
+
+01  WS-COMMAREA.
+    05  WS-CA-ACCOUNT-ID            PIC X(10).
+    05  WS-CA-DATE                  PIC X(8).
+
+01  WS-CICS-RESP                    PIC S9(8) COMP.
+
+COPY TXNMSTR.
+
+COPY ARITHMS0.
+
+LINKAGE SECTION.
+01  DFHCOMMAREA                     PIC X(18).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    EXEC CICS HANDLE CONDITION
+        MAPFAIL(0100-SEND-INITIAL-MAP)
+        ERROR(0900-CICS-ERROR)
+    END-EXEC
+
+    IF EIBCALEN = 0
+        PERFORM 0100-SEND-INITIAL-MAP
+    ELSE
+        MOVE DFHCOMMAREA TO WS-COMMAREA
+        PERFORM 0200-RECEIVE-AND-EDIT
+    END-IF
+
+    EXEC CICS RETURN
+        TRANSID('ARTH')
+        COMMAREA(WS-COMMAREA)
+    END-EXEC.
+
+0100-SEND-INITIAL-MAP.
+    MOVE SPACES TO ARITHMP0O
+    MOVE SPACES TO MSGOO
+    EXEC CICS SEND MAP('ARITHMP0')
+        MAPSET('ARITHMS0')
+        ERASE
+    END-EXEC.
+
+0200-RECEIVE-AND-EDIT.
+    EXEC CICS RECEIVE MAP('ARITHMP0')
+        MAPSET('ARITHMS0')
+        INTO(ARITHMP0I)
+    END-EXEC
+
+    SET WS-EDIT-OK TO TRUE
+    MOVE SPACES TO WS-EDIT-MSG
+
+    PERFORM 0210-EDIT-NUMBER
+    IF WS-EDIT-OK
+        PERFORM 0220-EDIT-NUMBER-X
+    END-IF
+    IF WS-EDIT-OK
+        PERFORM 0230-EDIT-COMBINED-SUM
+    END-IF
+
+    IF WS-EDIT-OK
+        MOVE ACCTIDI TO WS-CA-ACCOUNT-ID
+        MOVE ACCTDTI TO WS-CA-DATE
+        PERFORM 0240-SAVE-TRANSACTION
+        MOVE "ENTRY ACCEPTED - RECORD READY FOR NIGHTLY COMPUTE" TO WS-EDIT-MSG
+    END-IF
+
+    MOVE SPACES TO ARITHMP0O
+    MOVE ACCTIDI TO ACCTIDO
+    MOVE ACCTDTI TO ACCTDTO
+    MOVE NUMBRI TO NUMBROO
+    MOVE NUMBRXI TO NUMBRXO
+    MOVE WS-EDIT-MSG TO MSGOO
+
+    EXEC CICS SEND MAP('ARITHMP0')
+        MAPSET('ARITHMS0')
+        DATAONLY
+    END-EXEC.
+
+0210-EDIT-NUMBER.
+    IF NUMBRI IS NOT NUMERIC
+        SET WS-EDIT-FAILED TO TRUE
+        MOVE "NUMBER MUST BE NUMERIC" TO WS-EDIT-MSG
+    ELSE
+        MOVE NUMBRI TO WS-NUMBER
+    END-IF.
+
+0220-EDIT-NUMBER-X.
+    IF NUMBRXI IS NOT NUMERIC
+        SET WS-EDIT-FAILED TO TRUE
+        MOVE "NUMBER-X MUST BE NUMERIC" TO WS-EDIT-MSG
+    ELSE
+        MOVE NUMBRXI TO WS-NUMBER-X
+    END-IF.
+
+0230-EDIT-COMBINED-SUM.
+    COMPUTE WS-RESULT-CHECK = WS-NUMBER + WS-NUMBER-X
+        ON SIZE ERROR
+            SET WS-EDIT-FAILED TO TRUE
+            MOVE "ENTRY WOULD OVERFLOW THE RESULT FIELD - REJECTED"
+                TO WS-EDIT-MSG
+    END-COMPUTE.
+
+0240-SAVE-TRANSACTION.
+    MOVE WS-CA-ACCOUNT-ID TO TXN-ACCOUNT-ID OF TXN-MASTER-RECORD
+    MOVE WS-CA-DATE TO TXN-DATE OF TXN-MASTER-RECORD
+
+    EXEC CICS READ FILE('TXNMSTR')
+        RIDFLD(TXN-KEY OF TXN-MASTER-RECORD)
+        KEYLENGTH(LENGTH OF TXN-KEY OF TXN-MASTER-RECORD)
+        UPDATE
+        RESP(WS-CICS-RESP)
+    END-EXEC
+
+    MOVE WS-NUMBER TO TXM-NUMBER
+    MOVE WS-NUMBER-X TO TXM-NUMBER-X
+
+    IF WS-CICS-RESP = DFHRESP(NORMAL)
+        EXEC CICS REWRITE FILE('TXNMSTR')
+            FROM(TXN-MASTER-RECORD)
+        END-EXEC
+    ELSE
+        EXEC CICS WRITE FILE('TXNMSTR')
+            FROM(TXN-MASTER-RECORD)
+            RIDFLD(TXN-KEY OF TXN-MASTER-RECORD)
+            KEYLENGTH(LENGTH OF TXN-KEY OF TXN-MASTER-RECORD)
+        END-EXEC
+    END-IF.
+
+0900-CICS-ERROR.
+    MOVE SPACES TO ARITHMP0O
+    MOVE "SYSTEM ERROR - CONTACT SUPPORT" TO MSGOO
+    EXEC CICS SEND MAP('ARITHMP0')
+        MAPSET('ARITHMS0')
+        DATAONLY
+    END-EXEC
+    EXEC CICS RETURN
+    END-EXEC.
