@@ -0,0 +1,9 @@
+*> Checkpoint record written every WS-CHECKPOINT-INTERVAL records so a
+*> restarted run can skip already-processed transactions and reload
+*> the running WS-RESULT accumulator instead of starting from record 1.
+01  CHECKPOINT-RECORD.
+    05  CKPT-KEY.
+        10  CKPT-ACCOUNT-ID          PIC X(10).
+        10  CKPT-DATE                PIC X(8).
+    05  CKPT-RECORD-COUNT            PIC 9(9).
+    05  CKPT-ACCUM-RESULT            PIC 9(9).
