@@ -0,0 +1,8 @@
+*> Output result record for the signed currency compute variant.
+01  CUR-RESULT-RECORD.
+    05  CUR-RES-KEY.
+        10  CUR-RES-ACCOUNT-ID      PIC X(10).
+        10  CUR-RES-DATE            PIC X(8).
+    05  CUR-RES-AMOUNT              PIC S9(7)V99.
+    05  CUR-RES-AMOUNT-X            PIC S9(7)V99.
+    05  CUR-RES-RESULT              PIC S9(7)V99.
