@@ -0,0 +1,10 @@
+*> Downstream extract feed for the general ledger posting job: one
+*> fixed-width record per WS-RESULT, in the layout the GL interface
+*> expects, written in lockstep with RESULT-RECORD so the extract and
+*> the internal result file never drift out of sync.
+01  GL-EXTRACT-RECORD.
+    05  GLX-ACCOUNT-ID              PIC X(10).
+    05  GLX-DATE                    PIC X(8).
+    05  GLX-AMOUNT                  PIC 9(9).
+    05  GLX-DEBIT-CREDIT-CODE       PIC X(1).
+    05  FILLER                      PIC X(20).
