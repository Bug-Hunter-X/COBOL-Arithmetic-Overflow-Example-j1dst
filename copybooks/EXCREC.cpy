@@ -0,0 +1,18 @@
+*> Exception/audit record written whenever a transaction's raw
+*> TXN-NUMBER/TXN-NUMBER-X (copybooks/TXNREC.cpy, PIC 9(7)) does not
+*> fit the PIC 9(5) business width ARITHB01 narrows them into before
+*> computing, or -- as a backstop -- whenever the COMPUTE into the
+*> real WS-RESULT PIC 9(6) receiving field overflows anyway. EXC-NUMBER/
+*> EXC-NUMBER-X hold the full, un-narrowed raw values so ops can see
+*> exactly what the feed sent. EXC-TRUNCATED-RESULT is the low-order 5
+*> digits of the true sum, i.e. the value bug.cob would have silently
+*> produced; EXC-TRUE-SUM is the actual, uncapped sum.
+01  EXCEPTION-RECORD.
+    05  EXC-KEY.
+        10  EXC-ACCOUNT-ID          PIC X(10).
+        10  EXC-DATE                PIC X(8).
+    05  EXC-NUMBER                  PIC 9(7).
+    05  EXC-NUMBER-X                PIC 9(7).
+    05  EXC-TRUNCATED-RESULT        PIC 9(6).
+    05  EXC-TRUE-SUM                PIC 9(8).
+    05  EXC-MISMATCH-AMOUNT         PIC 9(8).
