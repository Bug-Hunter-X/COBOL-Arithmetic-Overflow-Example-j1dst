@@ -0,0 +1,12 @@
+*> Online transaction master, keyed by account/date, maintained by the
+*> ARITHOLM CICS maintenance transaction. An operator's accepted edit
+*> is WRITten/REWRITten here immediately, so the corrected NUMBER and
+*> NUMBER-X survive the end of the pseudo-conversational transaction
+*> instead of living only in the screen's COMMAREA. The shop's usual
+*> VSAM-to-sequential unload feeds this file's records into the
+*> nightly TXNIN transaction file ARITHB01 reads.
+01  TXN-MASTER-RECORD.
+    COPY TXNKEY.
+    05  TXM-NUMBER                  PIC 9(5).
+    05  TXM-NUMBER-X                PIC 9(5).
+    05  FILLER                      PIC X(10).
