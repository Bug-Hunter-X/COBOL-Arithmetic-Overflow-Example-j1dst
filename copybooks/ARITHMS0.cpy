@@ -0,0 +1,44 @@
+*> Symbolic map for CICS mapset ARITHMS0 / map ARITHMP0 (as produced by
+*> BMS macro assembly of the ARITHMP0 online maintenance screen).
+*> Fields let an operator key/browse NUMBER and NUMBER-X for a record
+*> before the nightly ARITHB01 compute run touches it.
+01  ARITHMP0I.
+    05  FILLER                      PIC X(12).
+    05  ACCTIDL                     PIC S9(4) COMP.
+    05  ACCTIDF                     PIC X.
+    05  FILLER REDEFINES ACCTIDF.
+        10  ACCTIDA                 PIC X.
+    05  ACCTIDI                     PIC X(10).
+    05  ACCTDTL                     PIC S9(4) COMP.
+    05  ACCTDTF                     PIC X.
+    05  FILLER REDEFINES ACCTDTF.
+        10  ACCTDTA                 PIC X.
+    05  ACCTDTI                     PIC X(8).
+    05  NUMBRL                      PIC S9(4) COMP.
+    05  NUMBRF                      PIC X.
+    05  FILLER REDEFINES NUMBRF.
+        10  NUMBRA                  PIC X.
+    05  NUMBRI                      PIC X(5).
+    05  NUMBRXL                     PIC S9(4) COMP.
+    05  NUMBRXF                     PIC X.
+    05  FILLER REDEFINES NUMBRXF.
+        10  NUMBRXA                 PIC X.
+    05  NUMBRXI                     PIC X(5).
+    05  MSGL                        PIC S9(4) COMP.
+    05  MSGF                        PIC X.
+    05  FILLER REDEFINES MSGF.
+        10  MSGA                    PIC X.
+    05  MSGI                        PIC X(60).
+
+01  ARITHMP0O REDEFINES ARITHMP0I.
+    05  FILLER                      PIC X(12).
+    05  FILLER                      PIC X(3).
+    05  ACCTIDO                     PIC X(10).
+    05  FILLER                      PIC X(3).
+    05  ACCTDTO                     PIC X(8).
+    05  FILLER                      PIC X(3).
+    05  NUMBROO                     PIC X(5).
+    05  FILLER                      PIC X(3).
+    05  NUMBRXO                     PIC X(5).
+    05  FILLER                      PIC X(3).
+    05  MSGOO                       PIC X(60).
