@@ -0,0 +1,9 @@
+*> Exception/audit record for the signed currency compute variant,
+*> mirroring EXCREC.cpy for the PIC S9(7)V99 ROUNDED arithmetic.
+01  CUR-EXCEPTION-RECORD.
+    05  CUR-EXC-KEY.
+        10  CUR-EXC-ACCOUNT-ID      PIC X(10).
+        10  CUR-EXC-DATE            PIC X(8).
+    05  CUR-EXC-AMOUNT              PIC S9(7)V99.
+    05  CUR-EXC-AMOUNT-X            PIC S9(7)V99.
+    05  CUR-EXC-TRUE-SUM            PIC S9(9)V99.
