@@ -0,0 +1,15 @@
+*> VSAM KSDS (indexed) master record, keyed by account alone, holding
+*> the persistent running WS-RESULT balance so month-to-date and
+*> year-to-date totals survive across nightly runs instead of living
+*> only in WORKING-STORAGE for the life of one run. MST-LAST-UPDATE-DATE
+*> carries the business date of the most recent compute against this
+*> account -- it is recency/rollover information, not part of the key,
+*> since a date-qualified key would start a brand-new record (and a
+*> brand-new balance) every night instead of accumulating one.
+01  MASTER-RECORD.
+    05  MST-KEY.
+        10  MST-ACCOUNT-ID          PIC X(10).
+    05  MST-RUNNING-TOTAL           PIC 9(9).
+    05  MST-MTD-TOTAL               PIC 9(9).
+    05  MST-YTD-TOTAL               PIC 9(9).
+    05  MST-LAST-UPDATE-DATE        PIC X(8).
