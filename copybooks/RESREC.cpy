@@ -0,0 +1,9 @@
+*> Output result record: one row per input transaction, holding the
+*> overflow-safe WS-RESULT computed by ARITHB01.
+01  RESULT-RECORD.
+    05  RES-KEY.
+        10  RES-ACCOUNT-ID          PIC X(10).
+        10  RES-DATE                PIC X(8).
+    05  RES-NUMBER                  PIC 9(5).
+    05  RES-NUMBER-X                PIC 9(5).
+    05  RES-RESULT                  PIC 9(6).
