@@ -0,0 +1,5 @@
+*> Independently-supplied control total for a batch run, used to
+*> reconcile the grand total of every WS-RESULT produced in the run.
+01  CONTROL-TOTAL-RECORD.
+    05  CTL-BATCH-ID                PIC X(8).
+    05  CTL-EXPECTED-TOTAL          PIC 9(9).
