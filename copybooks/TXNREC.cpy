@@ -0,0 +1,11 @@
+*> Input transaction record: one NUMBER / NUMBER-X pair to add.
+*> TXN-NUMBER/TXN-NUMBER-X are carried two digits wider than the
+*> PIC 9(5) business width ARITHB01 actually computes with, so a
+*> garbled or mis-cut upstream feed that overruns the expected width
+*> shows up as a value too big for WS-NUMBER/WS-NUMBER-X to hold,
+*> instead of silently losing its high-order digits on the MOVE.
+01  TXN-RECORD.
+    COPY TXNKEY.
+    05  TXN-NUMBER                  PIC 9(7).
+    05  TXN-NUMBER-X                PIC 9(7).
+    05  FILLER                      PIC X(06).
