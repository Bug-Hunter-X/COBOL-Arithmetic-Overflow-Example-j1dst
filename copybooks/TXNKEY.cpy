@@ -0,0 +1,12 @@
+*> Common key layout: an account number plus a business date. COPYd
+*> directly into the transaction records (TXNREC, CURTXN, TXNMSTR),
+*> which stand alone in their own program or sit side-by-side with
+*> TXN-RECORD in the same FILE SECTION. The result, exception,
+*> checkpoint and master records mirror this same ACCOUNT-ID/DATE
+*> shape under their own RES-/EXC-/CKPT-/MST- prefixed field names
+*> instead of copying it, since ARITHB01 carries several of those
+*> records at once and unqualified TXN-ACCOUNT-ID/TXN-DATE references
+*> would be ambiguous across them.
+    05  TXN-KEY.
+        10  TXN-ACCOUNT-ID          PIC X(10).
+        10  TXN-DATE                PIC X(8).
