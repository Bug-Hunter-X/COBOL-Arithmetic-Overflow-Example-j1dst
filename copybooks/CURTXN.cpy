@@ -0,0 +1,8 @@
+*> Input transaction record for the signed currency variant of the
+*> WS-RESULT compute: PIC S9(7)V99 amounts instead of unsigned PIC 9(5)
+*> whole numbers.
+01  CUR-TXN-RECORD.
+    COPY TXNKEY.
+    05  CUR-AMOUNT                  PIC S9(7)V99.
+    05  CUR-AMOUNT-X                PIC S9(7)V99.
+    05  FILLER                      PIC X(10).
