@@ -0,0 +1,38 @@
+//ARITHJOB JOB (ACCTG),'ARITHMETIC BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY WS-RESULT COMPUTE JOB                                *
+//* STEP1 VALIDATE - CHECK TRANSACTION FILE RECORD COUNT/FORMAT  *
+//* STEP2 COMPUTE  - RUN THE ARITHB01 WS-RESULT COMPUTE          *
+//* STEP3 REPORT   - RUN THE ARITHRPT FORMATTED TOTAL REPORT     *
+//* STEP2/STEP3 ARE COND-GATED SO A VALIDATION OR COMPUTE        *
+//* FAILURE STOPS THE REPORT FROM RUNNING AGAINST A BAD OR        *
+//* PARTIAL RESULT FILE.                                          *
+//*--------------------------------------------------------------*
+//VALIDATE EXEC PGM=ARITHVAL
+//STEPLIB  DD DISP=SHR,DSN=ARITH.LOAD.LIBRARY
+//TXNIN    DD DISP=SHR,DSN=ARITH.NIGHTLY.TXNFILE
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPUTE  EXEC PGM=ARITHB01,COND=(4,LT,VALIDATE)
+//STEPLIB  DD DISP=SHR,DSN=ARITH.LOAD.LIBRARY
+//TXNIN    DD DISP=SHR,DSN=ARITH.NIGHTLY.TXNFILE
+//RESOUT   DD DISP=(NEW,CATLG,DELETE),DSN=ARITH.NIGHTLY.RESULT,
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//EXCOUT   DD DISP=(NEW,CATLG,DELETE),DSN=ARITH.NIGHTLY.EXCEPTION,
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//CTLIN    DD DISP=SHR,DSN=ARITH.NIGHTLY.CONTROL
+//RECONRPT DD DISP=(NEW,CATLG,DELETE),DSN=ARITH.NIGHTLY.RECON,
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//CKPTFILE DD DISP=(NEW,CATLG,DELETE),DSN=ARITH.NIGHTLY.CHECKPOINT,
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA
+//MASTER   DD DISP=SHR,DSN=ARITH.MASTER.BALANCES
+//GLEXTRCT DD DISP=(NEW,CATLG,DELETE),DSN=ARITH.NIGHTLY.GLEXTRCT,
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//REPORT   EXEC PGM=ARITHRPT,COND=((4,LT,VALIDATE),(4,LT,COMPUTE))
+//STEPLIB  DD DISP=SHR,DSN=ARITH.LOAD.LIBRARY
+//RESIN    DD DISP=SHR,DSN=ARITH.NIGHTLY.RESULT
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
