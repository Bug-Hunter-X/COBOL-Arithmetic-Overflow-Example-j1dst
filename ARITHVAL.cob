@@ -0,0 +1,100 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARITHVAL.
+*> First step of the ARITHB01 JCL wrapper. Validates the input
+*> transaction file's record count and NUMBER/NUMBER-X format before
+*> the compute step is allowed to run against it. Sets RETURN-CODE so
+*> the JCL step's COND parameter can stop the job before a bad or
+*> partial file reaches ARITHB01/ARITHRPT.
+AUTHOR. ARITHMETIC-TEAM.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO TXNIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TXN-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+COPY TXNREC.
+
+WORKING-STORAGE SECTION.
+01  WS-TXN-STATUS               PIC XX VALUE SPACES.
+    88  WS-TXN-OK               VALUE "00".
+    88  WS-TXN-EOF              VALUE "10".
+
+01  WS-EOF-SWITCH               PIC X VALUE "N".
+    88  WS-END-OF-FILE          VALUE "Y".
+
+01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+01  WS-INVALID-COUNT            PIC 9(9) VALUE ZERO.
+
+01  WS-VALIDATION-SW            PIC X VALUE "Y".
+    88  WS-VALIDATION-PASSED    VALUE "Y".
+    88  WS-VALIDATION-FAILED    VALUE "N".
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-VALIDATE-TRANSACTIONS UNTIL WS-END-OF-FILE
+    PERFORM 3000-FINALIZE
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT TRANSACTION-FILE
+    IF NOT WS-TXN-OK
+        DISPLAY "ARITHVAL: UNABLE TO OPEN TRANSACTION FILE, STATUS=" WS-TXN-STATUS
+        SET WS-VALIDATION-FAILED TO TRUE
+        MOVE "Y" TO WS-EOF-SWITCH
+    ELSE
+        PERFORM 2100-READ-TRANSACTION
+    END-IF.
+
+2000-VALIDATE-TRANSACTIONS.
+    PERFORM 2200-VALIDATE-RECORD
+    PERFORM 2100-READ-TRANSACTION.
+
+2100-READ-TRANSACTION.
+    READ TRANSACTION-FILE
+        AT END
+            MOVE "Y" TO WS-EOF-SWITCH
+        NOT AT END
+            ADD 1 TO WS-RECORD-COUNT
+    END-READ.
+
+2200-VALIDATE-RECORD.
+    IF NOT WS-END-OF-FILE
+        IF TXN-NUMBER OF TXN-RECORD IS NOT NUMERIC
+            OR TXN-NUMBER-X OF TXN-RECORD IS NOT NUMERIC
+            ADD 1 TO WS-INVALID-COUNT
+            DISPLAY "ARITHVAL: INVALID NUMERIC FORMAT AT RECORD "
+                WS-RECORD-COUNT
+        END-IF
+    END-IF.
+
+3000-FINALIZE.
+    IF WS-TXN-OK OR WS-TXN-EOF
+        CLOSE TRANSACTION-FILE
+    END-IF
+
+    IF WS-RECORD-COUNT = ZERO
+        DISPLAY "ARITHVAL: TRANSACTION FILE IS EMPTY"
+        SET WS-VALIDATION-FAILED TO TRUE
+    END-IF
+
+    IF WS-INVALID-COUNT > ZERO
+        DISPLAY "ARITHVAL: " WS-INVALID-COUNT " RECORD(S) FAILED FORMAT VALIDATION"
+        SET WS-VALIDATION-FAILED TO TRUE
+    END-IF
+
+    DISPLAY "ARITHVAL: RECORDS READ = " WS-RECORD-COUNT
+
+    IF WS-VALIDATION-PASSED
+        DISPLAY "ARITHVAL: VALIDATION PASSED"
+        MOVE 0 TO RETURN-CODE
+    ELSE
+        DISPLAY "ARITHVAL: VALIDATION FAILED"
+        MOVE 8 TO RETURN-CODE
+    END-IF.
